@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADEUDOS1.
+       AUTHOR. YOUR-NAME.
+       DATE-WRITTEN. TODAY.
+       DATE-COMPILED. TODAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "alumno-select.cpy".
+           COPY "ingreso-select.cpy".
+           SELECT SORT-ADEUDOS ASSIGN TO "adeudos.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "alumno-fd.cpy".
+           COPY "ingreso-fd.cpy".
+
+       SD  SORT-ADEUDOS.
+       01  SORT-ADEUDO-REC.
+           05  SA-GRADO             PIC 9(2).
+           05  SA-GRUPO             PIC X(1).
+           05  SA-CODIGO            PIC X(10).
+           05  SA-NOMBRE            PIC X(50).
+           05  SA-APELLIDO          PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-ALUMNO            PIC XX.
+           05  FS-INGRESOS          PIC XX.
+
+       01  WS-CONTROLS.
+           05  WS-EOF-ALUMNO        PIC X VALUE 'N'.
+               88  EOF-ALUMNO       VALUE 'Y'.
+           05  WS-EOF-INGRESO       PIC X VALUE 'N'.
+               88  EOF-INGRESO      VALUE 'Y'.
+           05  WS-EOF-SORT          PIC X VALUE 'N'.
+               88  EOF-SORT         VALUE 'Y'.
+           05  WS-PRIMER-RENGLON    PIC X VALUE 'Y'.
+               88  PRIMER-RENGLON   VALUE 'Y'.
+           05  WS-ES-SUSCRIPTOR     PIC X VALUE 'N'.
+               88  ES-SUSCRIPTOR    VALUE 'Y'.
+
+       01  WS-MES-BUSCAR            PIC X(7).
+       01  WS-NUM-ADEUDOS           PIC 9(5) VALUE 0.
+       01  WS-NUM-REVISADOS         PIC 9(5) VALUE 0.
+       01  WS-REPORTE-LINEA         PIC X(70).
+       01  WS-NETO-MES              PIC S9(7)V99.
+       01  WS-GRADO-ANTERIOR        PIC 9(2).
+       01  WS-GRUPO-ANTERIOR        PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM PEDIR-MES
+           PERFORM IMPRIMIR-ENCABEZADO
+           SORT SORT-ADEUDOS
+               ON ASCENDING KEY SA-GRADO SA-GRUPO SA-CODIGO
+               INPUT PROCEDURE LLENAR-SORT-ADEUDOS
+               OUTPUT PROCEDURE IMPRIMIR-SORT-ADEUDOS
+           PERFORM IMPRIMIR-PIE
+           PERFORM TERMINATE-PROGRAM
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           OPEN INPUT ALUMNO-FILE
+           OPEN INPUT INGRESOS-FILE.
+
+       PEDIR-MES.
+           DISPLAY "REPORTE DE ADEUDOS - CUOTA MENSUAL DE ESTANCIA".
+           DISPLAY
+               "MES A REVISAR (AAAA-MM, CONCEPTOS ESTMES5/ESTMES7): "
+               WITH NO ADVANCING
+           ACCEPT WS-MES-BUSCAR.
+
+       IMPRIMIR-ENCABEZADO.
+           DISPLAY " ".
+           DISPLAY "================================================".
+           STRING "ALUMNOS SIN PAGO DE ESTANCIA MENSUAL - "
+                      DELIMITED BY SIZE
+                  WS-MES-BUSCAR DELIMITED BY SIZE
+               INTO WS-REPORTE-LINEA
+           DISPLAY WS-REPORTE-LINEA
+           DISPLAY "================================================".
+
+       LLENAR-SORT-ADEUDOS.
+           MOVE LOW-VALUES TO ALUMNO-CODIGO
+           START ALUMNO-FILE KEY IS NOT LESS THAN ALUMNO-CODIGO
+               INVALID KEY
+                   SET EOF-ALUMNO TO TRUE
+           END-START
+           PERFORM UNTIL EOF-ALUMNO
+               READ ALUMNO-FILE NEXT RECORD
+                   AT END
+                       SET EOF-ALUMNO TO TRUE
+                   NOT AT END
+                       IF ALUMNO-ACTIVO
+                           PERFORM EVALUAR-ALUMNO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       EVALUAR-ALUMNO.
+           ADD 1 TO WS-NUM-REVISADOS
+           PERFORM CALCULAR-NETO-MES
+           IF ES-SUSCRIPTOR AND WS-NETO-MES <= 0
+               ADD 1 TO WS-NUM-ADEUDOS
+               MOVE ALUMNO-GRADO TO SA-GRADO
+               MOVE ALUMNO-GRUPO TO SA-GRUPO
+               MOVE ALUMNO-CODIGO TO SA-CODIGO
+               MOVE ALUMNO-NOMBRE TO SA-NOMBRE
+               MOVE ALUMNO-APELLIDO TO SA-APELLIDO
+               RELEASE SORT-ADEUDO-REC
+           END-IF.
+
+       CALCULAR-NETO-MES.
+           MOVE 0 TO WS-NETO-MES
+           MOVE 'N' TO WS-ES-SUSCRIPTOR
+           MOVE 'N' TO WS-EOF-INGRESO
+           MOVE SPACES TO INGRESO-ALUMNO
+           MOVE ALUMNO-CODIGO TO INGRESO-ALUMNO
+           START INGRESOS-FILE KEY IS EQUAL TO INGRESO-ALUMNO
+               INVALID KEY
+                   SET EOF-INGRESO TO TRUE
+           END-START
+           PERFORM UNTIL EOF-INGRESO
+               READ INGRESOS-FILE NEXT RECORD
+                   AT END
+                       SET EOF-INGRESO TO TRUE
+                   NOT AT END
+                       IF INGRESO-ALUMNO NOT = ALUMNO-CODIGO
+                           SET EOF-INGRESO TO TRUE
+                       ELSE
+                           PERFORM ACUMULAR-LINEA-INGRESO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ACUMULAR-LINEA-INGRESO.
+           IF INGRESO-CONCEPTO = "ESTMES5" OR
+                   INGRESO-CONCEPTO = "ESTMES7"
+               IF INGRESO-FECHA(1:7) = WS-MES-BUSCAR
+                   ADD INGRESO-TOTAL TO WS-NETO-MES
+               END-IF
+               IF INGRESO-FECHA(1:7) < WS-MES-BUSCAR
+                       AND INGRESO-TOTAL > 0
+                   SET ES-SUSCRIPTOR TO TRUE
+               END-IF
+           END-IF.
+
+       IMPRIMIR-SORT-ADEUDOS.
+           SET PRIMER-RENGLON TO TRUE
+           MOVE 'N' TO WS-EOF-SORT
+           PERFORM UNTIL EOF-SORT
+               RETURN SORT-ADEUDOS
+                   AT END
+                       SET EOF-SORT TO TRUE
+                   NOT AT END
+                       PERFORM IMPRIMIR-RENGLON-ADEUDO
+               END-RETURN
+           END-PERFORM.
+
+       IMPRIMIR-RENGLON-ADEUDO.
+           IF PRIMER-RENGLON
+                   OR SA-GRADO NOT = WS-GRADO-ANTERIOR
+                   OR SA-GRUPO NOT = WS-GRUPO-ANTERIOR
+               MOVE 'N' TO WS-PRIMER-RENGLON
+               MOVE SA-GRADO TO WS-GRADO-ANTERIOR
+               MOVE SA-GRUPO TO WS-GRUPO-ANTERIOR
+               DISPLAY " "
+               STRING "GRADO " DELIMITED BY SIZE
+                      SA-GRADO DELIMITED BY SIZE
+                      " GRUPO " DELIMITED BY SIZE
+                      SA-GRUPO DELIMITED BY SIZE
+                   INTO WS-REPORTE-LINEA
+               DISPLAY WS-REPORTE-LINEA
+               DISPLAY "  CODIGO     NOMBRE"
+           END-IF
+           STRING "  " DELIMITED BY SIZE
+                  SA-CODIGO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  SA-NOMBRE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  SA-APELLIDO DELIMITED BY SIZE
+               INTO WS-REPORTE-LINEA
+           DISPLAY WS-REPORTE-LINEA.
+
+       IMPRIMIR-PIE.
+           DISPLAY " ".
+           DISPLAY "------------------------------------------------".
+           DISPLAY "ALUMNOS REVISADOS: " WS-NUM-REVISADOS.
+           DISPLAY "ALUMNOS CON ADEUDO: " WS-NUM-ADEUDOS.
+           DISPLAY "================================================".
+
+       TERMINATE-PROGRAM.
+           CLOSE ALUMNO-FILE
+           CLOSE INGRESOS-FILE.
