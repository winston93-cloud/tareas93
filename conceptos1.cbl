@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCEPTOS1.
+       AUTHOR. YOUR-NAME.
+       DATE-WRITTEN. TODAY.
+       DATE-COMPILED. TODAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "concepto-select.cpy".
+           COPY "ingreso-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "concepto-fd.cpy".
+           COPY "ingreso-fd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-CONCEPTOS         PIC XX.
+           05  FS-INGRESOS          PIC XX.
+
+       01  WS-CONTROLS.
+           05  WS-EXIT              PIC X VALUE 'N'.
+               88  EXIT-PROGRAM     VALUE 'Y'.
+           05  WS-ENCONTRADO        PIC X VALUE 'N'.
+               88  CONCEPTO-ENCONTRADO     VALUE 'Y'.
+               88  CONCEPTO-NO-ENCONTRADO  VALUE 'N'.
+           05  WS-EN-USO            PIC X VALUE 'N'.
+               88  CONCEPTO-EN-USO  VALUE 'Y'.
+
+       01  WS-TEMPORARY.
+           05  WS-OPCION            PIC X(1).
+           05  WS-CODIGO-BUSCAR     PIC X(10).
+           05  WS-DESCRIPCION-ACTUAL PIC X(50).
+           05  WS-COSTO-NUEVO       PIC 9(5)V99.
+           05  WS-CONFIRMA          PIC X(1).
+           05  WS-MENSAJE           PIC X(60).
+
+       SCREEN SECTION.
+       01  MENU-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "MANTENIMIENTO DE CONCEPTOS".
+           05  LINE 2 COL 1 VALUE "MENSAJE: ".
+           05  LINE 2 COL 10 PIC X(60) FROM WS-MENSAJE.
+           05  LINE 4 COL 1 VALUE "1. ALTA DE CONCEPTO".
+           05  LINE 5 COL 1 VALUE "2. CAMBIO DE DESCRIPCION/COSTO".
+           05  LINE 6 COL 1 VALUE "3. DESACTIVAR (BAJA LOGICA)".
+           05  LINE 7 COL 1 VALUE "4. REACTIVAR CONCEPTO".
+           05  LINE 8 COL 1 VALUE "5. ELIMINAR CONCEPTO (BAJA FISICA)".
+           05  LINE 9 COL 1 VALUE "6. SALIR".
+           05  LINE 11 COL 1 VALUE "OPCION: ".
+           05  LINE 11 COL 9 PIC X(1) TO WS-OPCION.
+
+       01  ALTA-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "ALTA DE CONCEPTO".
+           05  LINE 3 COL 1 VALUE "CODIGO: ".
+           05  LINE 3 COL 9 PIC X(10) TO CONCEPTO-CODIGO.
+           05  LINE 4 COL 1 VALUE "DESCRIPCION: ".
+           05  LINE 4 COL 14 PIC X(50) TO CONCEPTO-DESCRIPCION.
+           05  LINE 5 COL 1 VALUE "COSTO: ".
+           05  LINE 5 COL 8 PIC 9(5)V99 TO CONCEPTO-COSTO.
+
+       01  BUSCA-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "CODIGO DEL CONCEPTO: ".
+           05  LINE 1 COL 22 PIC X(10) TO WS-CODIGO-BUSCAR.
+
+       01  CAMBIO-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "CAMBIO DE CONCEPTO".
+           05  LINE 3 COL 1 VALUE "CODIGO: ".
+           05  LINE 3 COL 9 PIC X(10) FROM CONCEPTO-CODIGO.
+           05  LINE 4 COL 1 VALUE "DESCRIPCION ACTUAL: ".
+           05  LINE 4 COL 22 PIC X(50) FROM CONCEPTO-DESCRIPCION.
+           05  LINE 5 COL 1 VALUE "COSTO ACTUAL: ".
+           05  LINE 5 COL 15 PIC 9(5)V99 FROM CONCEPTO-COSTO.
+           05  LINE 7 COL 1 VALUE "NUEVA DESCRIPCION (EN BLANCO = SIN".
+           05  LINE 7 COL 36 VALUE " CAMBIO): ".
+           05  LINE 8 COL 1 PIC X(50) TO CONCEPTO-DESCRIPCION.
+           05  LINE 9 COL 1 VALUE "NUEVO COSTO (CERO = SIN CAMBIO): ".
+           05  LINE 9 COL 34 PIC 9(5)V99 TO WS-COSTO-NUEVO.
+
+       01  CONFIRMA-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "CODIGO: ".
+           05  LINE 1 COL 9 PIC X(10) FROM CONCEPTO-CODIGO.
+           05  LINE 2 COL 1 VALUE "DESCRIPCION: ".
+           05  LINE 2 COL 14 PIC X(50) FROM CONCEPTO-DESCRIPCION.
+           05  LINE 3 COL 1 VALUE "COSTO: ".
+           05  LINE 3 COL 8 PIC 9(5)V99 FROM CONCEPTO-COSTO.
+           05  LINE 5 COL 1 VALUE "CONFIRMA (S/N): ".
+           05  LINE 5 COL 17 PIC X(1) TO WS-CONFIRMA.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM UNTIL EXIT-PROGRAM
+               MOVE SPACES TO WS-MENSAJE
+               DISPLAY MENU-SCREEN
+               ACCEPT MENU-SCREEN
+               PERFORM PROCESAR-OPCION
+           END-PERFORM
+           PERFORM TERMINATE-PROGRAM
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           OPEN I-O CONCEPTOS-FILE
+           OPEN INPUT INGRESOS-FILE.
+
+       PROCESAR-OPCION.
+           EVALUATE WS-OPCION
+               WHEN "1"
+                   PERFORM ALTA-CONCEPTO
+               WHEN "2"
+                   PERFORM CAMBIO-CONCEPTO
+               WHEN "3"
+                   PERFORM DESACTIVAR-CONCEPTO
+               WHEN "4"
+                   PERFORM REACTIVAR-CONCEPTO
+               WHEN "5"
+                   PERFORM ELIMINAR-CONCEPTO
+               WHEN "6"
+                   SET EXIT-PROGRAM TO TRUE
+               WHEN OTHER
+                   MOVE "OPCION INVALIDA" TO WS-MENSAJE
+           END-EVALUATE.
+
+       ALTA-CONCEPTO.
+           MOVE SPACES TO CONCEPTO-RECORD
+           MOVE 0 TO CONCEPTO-COSTO
+           DISPLAY ALTA-SCREEN
+           ACCEPT ALTA-SCREEN
+           IF CONCEPTO-CODIGO = SPACES
+               MOVE "CODIGO REQUERIDO, ALTA CANCELADA" TO WS-MENSAJE
+           ELSE
+               SET CONCEPTO-ACTIVO TO TRUE
+               WRITE CONCEPTO-RECORD
+                   INVALID KEY
+                       MOVE "EL CODIGO YA EXISTE" TO WS-MENSAJE
+                   NOT INVALID KEY
+                       MOVE "CONCEPTO DADO DE ALTA" TO WS-MENSAJE
+               END-WRITE
+           END-IF.
+
+       CAMBIO-CONCEPTO.
+           PERFORM LEER-CONCEPTO-POR-CODIGO
+           IF CONCEPTO-ENCONTRADO
+               MOVE CONCEPTO-DESCRIPCION TO WS-DESCRIPCION-ACTUAL
+               DISPLAY CAMBIO-SCREEN
+               MOVE 0 TO WS-COSTO-NUEVO
+               ACCEPT CAMBIO-SCREEN
+               IF CONCEPTO-DESCRIPCION = SPACES
+                   MOVE WS-DESCRIPCION-ACTUAL TO CONCEPTO-DESCRIPCION
+               END-IF
+               IF WS-COSTO-NUEVO NOT = 0
+                   MOVE WS-COSTO-NUEVO TO CONCEPTO-COSTO
+               END-IF
+               REWRITE CONCEPTO-RECORD
+                   INVALID KEY
+                       MOVE "ERROR AL ACTUALIZAR EL CONCEPTO"
+                           TO WS-MENSAJE
+                   NOT INVALID KEY
+                       MOVE "CONCEPTO ACTUALIZADO" TO WS-MENSAJE
+               END-REWRITE
+           ELSE
+               MOVE "CONCEPTO NO ENCONTRADO" TO WS-MENSAJE
+           END-IF.
+
+       DESACTIVAR-CONCEPTO.
+           PERFORM LEER-CONCEPTO-POR-CODIGO
+           IF CONCEPTO-ENCONTRADO
+               SET CONCEPTO-INACTIVO TO TRUE
+               REWRITE CONCEPTO-RECORD
+                   INVALID KEY
+                       MOVE "ERROR AL DESACTIVAR EL CONCEPTO"
+                           TO WS-MENSAJE
+                   NOT INVALID KEY
+                       MOVE "CONCEPTO DESACTIVADO" TO WS-MENSAJE
+               END-REWRITE
+           ELSE
+               MOVE "CONCEPTO NO ENCONTRADO" TO WS-MENSAJE
+           END-IF.
+
+       REACTIVAR-CONCEPTO.
+           PERFORM LEER-CONCEPTO-POR-CODIGO
+           IF CONCEPTO-ENCONTRADO
+               SET CONCEPTO-ACTIVO TO TRUE
+               REWRITE CONCEPTO-RECORD
+                   INVALID KEY
+                       MOVE "ERROR AL REACTIVAR EL CONCEPTO"
+                           TO WS-MENSAJE
+                   NOT INVALID KEY
+                       MOVE "CONCEPTO REACTIVADO" TO WS-MENSAJE
+               END-REWRITE
+           ELSE
+               MOVE "CONCEPTO NO ENCONTRADO" TO WS-MENSAJE
+           END-IF.
+
+       ELIMINAR-CONCEPTO.
+           PERFORM LEER-CONCEPTO-POR-CODIGO
+           IF CONCEPTO-ENCONTRADO
+               PERFORM VERIFICAR-CONCEPTO-EN-USO
+               IF CONCEPTO-EN-USO
+                   MOVE "NO SE PUEDE ELIMINAR, TIENE INGRESOS"
+                       TO WS-MENSAJE
+               ELSE
+                   DISPLAY CONFIRMA-SCREEN
+                   ACCEPT CONFIRMA-SCREEN
+                   IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                       DELETE CONCEPTOS-FILE
+                           INVALID KEY
+                               MOVE "ERROR AL ELIMINAR EL CONCEPTO"
+                                   TO WS-MENSAJE
+                           NOT INVALID KEY
+                               MOVE "CONCEPTO ELIMINADO" TO WS-MENSAJE
+                       END-DELETE
+                   ELSE
+                       MOVE "ELIMINACION CANCELADA" TO WS-MENSAJE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "CONCEPTO NO ENCONTRADO" TO WS-MENSAJE
+           END-IF.
+
+       VERIFICAR-CONCEPTO-EN-USO.
+           MOVE 'N' TO WS-EN-USO
+           MOVE CONCEPTO-CODIGO TO INGRESO-CONCEPTO
+           START INGRESOS-FILE KEY IS EQUAL TO INGRESO-CONCEPTO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CONCEPTO-EN-USO TO TRUE
+           END-START.
+
+       LEER-CONCEPTO-POR-CODIGO.
+           SET CONCEPTO-NO-ENCONTRADO TO TRUE
+           DISPLAY BUSCA-SCREEN
+           ACCEPT BUSCA-SCREEN
+           MOVE SPACES TO CONCEPTO-CODIGO
+           MOVE FUNCTION TRIM(WS-CODIGO-BUSCAR) TO CONCEPTO-CODIGO
+           READ CONCEPTOS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CONCEPTO-ENCONTRADO TO TRUE
+           END-READ.
+
+       TERMINATE-PROGRAM.
+           CLOSE CONCEPTOS-FILE
+           CLOSE INGRESOS-FILE.
