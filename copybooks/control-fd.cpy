@@ -0,0 +1,4 @@
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-LLAVE            PIC X(10).
+           05  CTL-ULTIMO-NUM       PIC 9(10).
