@@ -0,0 +1,7 @@
+           SELECT ALUMNO-FILE ASSIGN TO "alumno.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALUMNO-CODIGO
+               ALTERNATE RECORD KEY IS ALUMNO-APELLIDO
+                   WITH DUPLICATES
+               FILE STATUS IS FS-ALUMNO.
