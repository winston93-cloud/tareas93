@@ -0,0 +1,8 @@
+       FD  CONCEPTOS-FILE.
+       01  CONCEPTO-RECORD.
+           05  CONCEPTO-CODIGO      PIC X(10).
+           05  CONCEPTO-DESCRIPCION PIC X(50).
+           05  CONCEPTO-COSTO       PIC 9(5)V99.
+           05  CONCEPTO-ESTATUS     PIC X(1).
+               88  CONCEPTO-ACTIVO      VALUE "A".
+               88  CONCEPTO-INACTIVO    VALUE "I".
