@@ -0,0 +1,5 @@
+           SELECT CONTROL-FILE ASSIGN TO "ingctl.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-LLAVE
+               FILE STATUS IS FS-CONTROL.
