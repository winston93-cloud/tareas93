@@ -0,0 +1,5 @@
+           SELECT CONCEPTOS-FILE ASSIGN TO "conceptos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONCEPTO-CODIGO
+               FILE STATUS IS FS-CONCEPTOS.
