@@ -0,0 +1,10 @@
+       FD  ALUMNO-FILE.
+       01  ALUMNO-RECORD.
+           05  ALUMNO-CODIGO        PIC X(10).
+           05  ALUMNO-NOMBRE        PIC X(50).
+           05  ALUMNO-APELLIDO      PIC X(50).
+           05  ALUMNO-GRADO         PIC 9(2).
+           05  ALUMNO-GRUPO         PIC X(1).
+           05  ALUMNO-ESTATUS       PIC X(1).
+               88  ALUMNO-ACTIVO        VALUE "A".
+               88  ALUMNO-BAJA          VALUE "I".
