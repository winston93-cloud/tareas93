@@ -0,0 +1,21 @@
+       FD  INGRESOS-FILE.
+       01  INGRESO-RECORD.
+           05  INGRESO-LLAVE.
+               10  INGRESO-CODIGO       PIC X(10).
+               10  INGRESO-LINEA        PIC 9(2).
+           05  INGRESO-FECHA        PIC X(10).
+           05  INGRESO-ALUMNO       PIC X(10).
+           05  INGRESO-CONCEPTO     PIC X(10).
+           05  INGRESO-CANTIDAD     PIC S9(3).
+           05  INGRESO-TOTAL        PIC S9(7)V99.
+           05  INGRESO-FORMA-PAGO   PIC X(1).
+               88  PAGO-EFECTIVO        VALUE "E".
+               88  PAGO-TARJETA         VALUE "T".
+               88  PAGO-TRANSFERENCIA   VALUE "B".
+           05  INGRESO-TIPO-MOV     PIC X(1).
+               88  MOVIMIENTO-NORMAL    VALUE "N".
+               88  MOVIMIENTO-CORRECCION VALUE "C".
+           05  INGRESO-REFERENCIA   PIC X(10).
+           05  INGRESO-REF-LINEA    PIC 9(2).
+           05  INGRESO-CAJERO       PIC X(20).
+           05  INGRESO-MOTIVO       PIC X(40).
