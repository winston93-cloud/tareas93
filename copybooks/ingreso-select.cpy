@@ -0,0 +1,15 @@
+           SELECT INGRESOS-FILE ASSIGN TO "ingresos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INGRESO-LLAVE
+               ALTERNATE RECORD KEY IS INGRESO-CODIGO
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INGRESO-ALUMNO
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INGRESO-CONCEPTO
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INGRESO-FECHA
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INGRESO-REFERENCIA
+                   WITH DUPLICATES
+               FILE STATUS IS FS-INGRESOS.
