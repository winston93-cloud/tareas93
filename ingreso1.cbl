@@ -13,107 +13,162 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALUMNO-FILE ASSIGN TO "alumno.dat"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ALUMNO-CODIGO
-               FILE STATUS IS FS-ALUMNO.
-
-           SELECT CONCEPTOS-FILE ASSIGN TO "conceptos.dat"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CONCEPTO-CODIGO
-               FILE STATUS IS FS-CONCEPTOS.
-
-           SELECT INGRESOS-FILE ASSIGN TO "ingresos.dat"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS INGRESO-CODIGO
-               FILE STATUS IS FS-INGRESOS.
+           COPY "alumno-select.cpy".
+           COPY "concepto-select.cpy".
+           COPY "ingreso-select.cpy".
+           COPY "control-select.cpy".
 
        DATA DIVISION.
        FILE SECTION.
-       FD  ALUMNO-FILE.
-       01  ALUMNO-RECORD.
-           05  ALUMNO-CODIGO        PIC X(10).
-           05  ALUMNO-NOMBRE        PIC X(50).
-           05  ALUMNO-APELLIDO      PIC X(50).
-           05  ALUMNO-GRADO         PIC 9(2).
-           05  ALUMNO-GRUPO         PIC X(1).
-
-       FD  CONCEPTOS-FILE.
-       01  CONCEPTO-RECORD.
-           05  CONCEPTO-CODIGO      PIC X(10).
-           05  CONCEPTO-DESCRIPCION PIC X(50).
-           05  CONCEPTO-COSTO       PIC 9(5)V99.
-
-       FD  INGRESOS-FILE.
-       01  INGRESO-RECORD.
-           05  INGRESO-CODIGO       PIC X(10).
-           05  INGRESO-FECHA        PIC X(10).
-           05  INGRESO-ALUMNO       PIC X(10).
-           05  INGRESO-CONCEPTO     PIC X(10).
-           05  INGRESO-CANTIDAD     PIC 9(3).
-           05  INGRESO-TOTAL        PIC 9(5)V99.
+           COPY "alumno-fd.cpy".
+           COPY "concepto-fd.cpy".
+           COPY "ingreso-fd.cpy".
+           COPY "control-fd.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  FS-ALUMNO            PIC XX.
            05  FS-CONCEPTOS         PIC XX.
            05  FS-INGRESOS          PIC XX.
+           05  FS-CONTROL           PIC XX.
 
        01  WS-CONTROLS.
            05  WS-EOF               PIC X VALUE 'N'.
                88  EOF              VALUE 'Y'.
            05  WS-EXIT              PIC X VALUE 'N'.
                88  EXIT-PROGRAM     VALUE 'Y'.
+           05  WS-ALUMNO-FLAG       PIC X VALUE 'N'.
+               88  ALUMNO-ENCONTRADO    VALUE 'Y'.
+               88  ALUMNO-NO-ENCONTRADO VALUE 'N'.
 
        01  WS-DISPLAY-FIELDS.
-           05  WS-TOTAL-ACTUAL      PIC ZZZ,ZZ9,99.
-           05  WS-EFECTIVO          PIC ZZZ,ZZ9,99.
-           05  WS-CAMBIO            PIC ZZZ,ZZ9,99.
+           05  WS-TOTAL-ACTUAL      PIC ZZZ.ZZ9,99.
+           05  WS-EFECTIVO          PIC ZZZ.ZZ9,99.
+           05  WS-CAMBIO            PIC Z.ZZZ.ZZ9,99-.
 
        01  WS-CONCEPTOS-TABLE.
-           05  WS-CONCEPTO OCCURS 10 TIMES
-               INDEXED BY IDX-CONCEPTO.
+           05  WS-NUM-CONCEPTOS     PIC 9(3) VALUE 0.
+           05  WS-CONCEPTO OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-NUM-CONCEPTOS
+                   INDEXED BY IDX-CONCEPTO.
                10  WS-CODIGO        PIC X(10).
                10  WS-DESCRIPCION   PIC X(50).
                10  WS-COSTO         PIC 9(5)V99.
 
+       01  WS-CARRITO-MAX           PIC 9(2) VALUE 8.
+       01  WS-CARRITO-TABLE.
+           05  WS-NUM-CARRITO       PIC 9(2) VALUE 0.
+           05  WS-CARRITO OCCURS 8 TIMES.
+               10  WS-CARR-CONCEPTO     PIC X(10).
+               10  WS-CARR-DESCRIPCION  PIC X(50).
+               10  WS-CARR-CANTIDAD     PIC 9(3).
+               10  WS-CARR-COSTO        PIC 9(5)V99.
+               10  WS-CARR-IMPORTE      PIC 9(7)V99.
+
+       01  WS-COINCIDENCIA-MAX      PIC 9(2) VALUE 8.
+       01  WS-COINCIDENCIA-TABLE.
+           05  WS-NUM-COINCIDENCIAS PIC 9(2) VALUE 0.
+           05  WS-COINCIDENCIA OCCURS 8 TIMES.
+               10  WS-COI-CODIGO        PIC X(10).
+               10  WS-COI-NOMBRE        PIC X(50).
+               10  WS-COI-APELLIDO      PIC X(50).
+               10  WS-COI-GRADO         PIC 9(2).
+               10  WS-COI-GRUPO         PIC X(1).
+               10  WS-COI-ESTATUS       PIC X(1).
+       01  WS-IDX-COI               PIC 9(2).
+
+       01  WS-ALUMNO-ACTUAL.
+           05  WS-ALU-CODIGO        PIC X(10).
+           05  WS-ALU-NOMBRE        PIC X(50).
+           05  WS-ALU-APELLIDO      PIC X(50).
+           05  WS-ALU-GRADO         PIC 9(2).
+           05  WS-ALU-GRUPO         PIC X(1).
+
        01  WS-TEMPORARY.
            05  WS-ALUMNO-BUSCAR     PIC X(50).
+           05  WS-CODIGO-INTENTO    PIC X(10).
+           05  WS-APELLIDO-INTENTO  PIC X(50).
            05  WS-CONCEPTO-SEL      PIC X(10).
            05  WS-CANTIDAD          PIC 9(3).
-           05  WS-TOTAL             PIC 9(5)V99.
-           05  WS-EFECTIVO-INPUT    PIC 9(5)V99.
+           05  WS-TOTAL             PIC 9(7)V99.
+           05  WS-EFECTIVO-INPUT    PIC 9(7)V99.
+           05  WS-FORMA-PAGO        PIC X(1).
+           05  WS-ACCION            PIC X(1).
+           05  WS-LINEA-NUM         PIC 9(2).
+           05  WS-MENSAJE           PIC X(60).
+
+       01  WS-RECIBO.
+           05  WS-SIGUIENTE-NUM     PIC 9(10).
+           05  WS-RECIBO-CODIGO     PIC X(10).
+
+       01  WS-FECHA-HOY             PIC X(21).
+       01  WS-FECHA-FORMATEADA      PIC X(10).
 
        SCREEN SECTION.
        01  MAIN-SCREEN.
            05  BLANK SCREEN.
-           05  LINE 1 COL 1 VALUE "SISTEMA DE INGRESOS".
-           05  LINE 3 COL 1 VALUE "BUSCAR ALUMNO: ".
-           05  LINE 3 COL 16 PIC X(50) TO WS-ALUMNO-BUSCAR.
-           05  LINE 5 COL 1 VALUE "CONCEPTOS DISPONIBLES:".
-           05  LINE 7 COL 1 VALUE "1. DCH - Desayuno".
-           05  LINE 8 COL 1 VALUE "2. DG - Desayuno Grande".
-           05  LINE 9 COL 1 VALUE "3. COMIDA - Comida".
-           05  LINE 10 COL 1 VALUE "4. MEDIA - Media".
-           05  LINE 11 COL 1 VALUE "5. ESTANCIA 5".
-           05  LINE 12 COL 1 VALUE "6. ESTANCIA 7".
-           05  LINE 13 COL 1 VALUE "7. TAREA 5".
-           05  LINE 14 COL 1 VALUE "8. TAREA 7".
-           05  LINE 15 COL 1 VALUE "9. EST. MES 5".
-           05  LINE 16 COL 1 VALUE "10. EST. MES 7".
-           05  LINE 18 COL 1 VALUE "SELECCIONE CONCEPTO: ".
-           05  LINE 18 COL 21 PIC X(10) TO WS-CONCEPTO-SEL.
-           05  LINE 20 COL 1 VALUE "CANTIDAD: ".
-           05  LINE 20 COL 11 PIC 9(3) TO WS-CANTIDAD.
-           05  LINE 22 COL 1 VALUE "TOTAL ACTUAL: ".
-           05  LINE 22 COL 15 PIC ZZZ,ZZ9,99 FROM WS-TOTAL.
-           05  LINE 24 COL 1 VALUE "EFECTIVO: ".
-           05  LINE 24 COL 11 PIC 9(5)V99 TO WS-EFECTIVO-INPUT.
-           05  LINE 26 COL 1 VALUE "CAMBIO: ".
-           05  LINE 26 COL 9 PIC ZZZ,ZZ9,99 FROM WS-CAMBIO.
+           05  LINE 1 COL 1 VALUE "SISTEMA DE INGRESOS - CAJA".
+           05  LINE 2 COL 1 VALUE "MENSAJE: ".
+           05  LINE 2 COL 10 PIC X(60) FROM WS-MENSAJE.
+           05  LINE 4 COL 1 VALUE "BUSCAR ALUMNO (CODIGO O APELLIDO): ".
+           05  LINE 4 COL 37 PIC X(50) TO WS-ALUMNO-BUSCAR.
+           05  LINE 5 COL 1 VALUE "ALUMNO: ".
+           05  LINE 5 COL 9 PIC X(25) FROM WS-ALU-NOMBRE.
+           05  LINE 5 COL 35 PIC X(25) FROM WS-ALU-APELLIDO.
+           05  LINE 6 COL 1 VALUE "GRADO: ".
+           05  LINE 6 COL 8 PIC 9(2) FROM WS-ALU-GRADO.
+           05  LINE 6 COL 12 VALUE "GRUPO: ".
+           05  LINE 6 COL 19 PIC X(1) FROM WS-ALU-GRUPO.
+           05  LINE 8 COL 1
+               VALUE "CONCEPTO (VER CODIGOS EN conceptos.dat): ".
+           05  LINE 8 COL 43 PIC X(10) TO WS-CONCEPTO-SEL.
+           05  LINE 8 COL 57 VALUE "CANTIDAD: ".
+           05  LINE 8 COL 67 PIC 9(3) TO WS-CANTIDAD.
+           05  LINE 10 COL 1 VALUE "------------ CARRITO ------------".
+           05  LINE 11 COL 1 PIC X(10) FROM WS-CARR-CONCEPTO(1).
+           05  LINE 11 COL 12 PIC X(20) FROM WS-CARR-DESCRIPCION(1).
+           05  LINE 11 COL 33 PIC ZZ9 FROM WS-CARR-CANTIDAD(1).
+           05  LINE 11 COL 37 PIC Z.ZZZ.ZZ9,99 FROM WS-CARR-IMPORTE(1).
+           05  LINE 12 COL 1 PIC X(10) FROM WS-CARR-CONCEPTO(2).
+           05  LINE 12 COL 12 PIC X(20) FROM WS-CARR-DESCRIPCION(2).
+           05  LINE 12 COL 33 PIC ZZ9 FROM WS-CARR-CANTIDAD(2).
+           05  LINE 12 COL 37 PIC Z.ZZZ.ZZ9,99 FROM WS-CARR-IMPORTE(2).
+           05  LINE 13 COL 1 PIC X(10) FROM WS-CARR-CONCEPTO(3).
+           05  LINE 13 COL 12 PIC X(20) FROM WS-CARR-DESCRIPCION(3).
+           05  LINE 13 COL 33 PIC ZZ9 FROM WS-CARR-CANTIDAD(3).
+           05  LINE 13 COL 37 PIC Z.ZZZ.ZZ9,99 FROM WS-CARR-IMPORTE(3).
+           05  LINE 14 COL 1 PIC X(10) FROM WS-CARR-CONCEPTO(4).
+           05  LINE 14 COL 12 PIC X(20) FROM WS-CARR-DESCRIPCION(4).
+           05  LINE 14 COL 33 PIC ZZ9 FROM WS-CARR-CANTIDAD(4).
+           05  LINE 14 COL 37 PIC Z.ZZZ.ZZ9,99 FROM WS-CARR-IMPORTE(4).
+           05  LINE 15 COL 1 PIC X(10) FROM WS-CARR-CONCEPTO(5).
+           05  LINE 15 COL 12 PIC X(20) FROM WS-CARR-DESCRIPCION(5).
+           05  LINE 15 COL 33 PIC ZZ9 FROM WS-CARR-CANTIDAD(5).
+           05  LINE 15 COL 37 PIC Z.ZZZ.ZZ9,99 FROM WS-CARR-IMPORTE(5).
+           05  LINE 16 COL 1 PIC X(10) FROM WS-CARR-CONCEPTO(6).
+           05  LINE 16 COL 12 PIC X(20) FROM WS-CARR-DESCRIPCION(6).
+           05  LINE 16 COL 33 PIC ZZ9 FROM WS-CARR-CANTIDAD(6).
+           05  LINE 16 COL 37 PIC Z.ZZZ.ZZ9,99 FROM WS-CARR-IMPORTE(6).
+           05  LINE 17 COL 1 PIC X(10) FROM WS-CARR-CONCEPTO(7).
+           05  LINE 17 COL 12 PIC X(20) FROM WS-CARR-DESCRIPCION(7).
+           05  LINE 17 COL 33 PIC ZZ9 FROM WS-CARR-CANTIDAD(7).
+           05  LINE 17 COL 37 PIC Z.ZZZ.ZZ9,99 FROM WS-CARR-IMPORTE(7).
+           05  LINE 18 COL 1 PIC X(10) FROM WS-CARR-CONCEPTO(8).
+           05  LINE 18 COL 12 PIC X(20) FROM WS-CARR-DESCRIPCION(8).
+           05  LINE 18 COL 33 PIC ZZ9 FROM WS-CARR-CANTIDAD(8).
+           05  LINE 18 COL 37 PIC Z.ZZZ.ZZ9,99 FROM WS-CARR-IMPORTE(8).
+           05  LINE 19 COL 1 VALUE "TOTAL ACTUAL: ".
+           05  LINE 19 COL 15 PIC Z.ZZZ.ZZ9,99 FROM WS-TOTAL.
+           05  LINE 20 COL 1
+               VALUE "FORMA DE PAGO (E=EFECTIVO T=TARJETA B=TRANSF): ".
+           05  LINE 20 COL 49 PIC X(1) TO WS-FORMA-PAGO.
+           05  LINE 21 COL 1 VALUE "EFECTIVO: ".
+           05  LINE 21 COL 11 PIC 9(7)V99 TO WS-EFECTIVO-INPUT.
+           05  LINE 21 COL 25 VALUE "CAMBIO: ".
+           05  LINE 21 COL 33 PIC Z.ZZZ.ZZ9,99- FROM WS-CAMBIO.
+           05  LINE 23 COL 1
+               VALUE "ACCION (F=FINALIZAR C=CANCELAR S=SALIR): ".
+           05  LINE 23 COL 43 PIC X(1) TO WS-ACCION.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -130,50 +185,218 @@
            OPEN INPUT ALUMNO-FILE
            OPEN INPUT CONCEPTOS-FILE
            OPEN I-O INGRESOS-FILE
-           MOVE 0 TO WS-TOTAL
-           MOVE 0 TO WS-EFECTIVO-INPUT
-           MOVE 0 TO WS-CAMBIO
+           PERFORM ABRIR-CONTROL-FILE
+           PERFORM LIMPIAR-TRANSACCION
+           MOVE SPACES TO WS-MENSAJE
            PERFORM INITIALIZE-CONCEPTOS-TABLE.
 
+       ABRIR-CONTROL-FILE.
+           OPEN I-O CONTROL-FILE
+           IF FS-CONTROL = "35"
+               OPEN OUTPUT CONTROL-FILE
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+
        INITIALIZE-CONCEPTOS-TABLE.
-           MOVE "DCH" TO WS-CODIGO(1)
-           MOVE "Desayuno" TO WS-DESCRIPCION(1)
-           MOVE 50,00 TO WS-COSTO(1)
-           MOVE "DG" TO WS-CODIGO(2)
-           MOVE "Desayuno Grande" TO WS-DESCRIPCION(2)
-           MOVE 70,00 TO WS-COSTO(2)
-           MOVE "COMIDA" TO WS-CODIGO(3)
-           MOVE "Comida" TO WS-DESCRIPCION(3)
-           MOVE 80,00 TO WS-COSTO(3)
-           MOVE "MEDIA" TO WS-CODIGO(4)
-           MOVE "Media" TO WS-DESCRIPCION(4)
-           MOVE 40,00 TO WS-COSTO(4)
-           MOVE "ESTANCIA5" TO WS-CODIGO(5)
-           MOVE "Estancia 5" TO WS-DESCRIPCION(5)
-           MOVE 100,00 TO WS-COSTO(5)
-           MOVE "ESTANCIA7" TO WS-CODIGO(6)
-           MOVE "Estancia 7" TO WS-DESCRIPCION(6)
-           MOVE 120,00 TO WS-COSTO(6)
-           MOVE "TAREA5" TO WS-CODIGO(7)
-           MOVE "Tarea 5" TO WS-DESCRIPCION(7)
-           MOVE 60,00 TO WS-COSTO(7)
-           MOVE "TAREA7" TO WS-CODIGO(8)
-           MOVE "Tarea 7" TO WS-DESCRIPCION(8)
-           MOVE 80,00 TO WS-COSTO(8)
-           MOVE "ESTMES5" TO WS-CODIGO(9)
-           MOVE "Est. Mes 5" TO WS-DESCRIPCION(9)
-           MOVE 500,00 TO WS-COSTO(9)
-           MOVE "ESTMES7" TO WS-CODIGO(10)
-           MOVE "Est. Mes 7" TO WS-DESCRIPCION(10)
-           MOVE 700,00 TO WS-COSTO(10).
+           MOVE 0 TO WS-NUM-CONCEPTOS
+           MOVE LOW-VALUES TO CONCEPTO-CODIGO
+           START CONCEPTOS-FILE KEY IS NOT LESS THAN CONCEPTO-CODIGO
+               INVALID KEY
+                   DISPLAY "AVISO: NO HAY CONCEPTOS EN conceptos.dat"
+               NOT INVALID KEY
+                   PERFORM CARGAR-CONCEPTOS-LOOP
+           END-START.
+
+       CARGAR-CONCEPTOS-LOOP.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL EOF OR WS-NUM-CONCEPTOS = 50
+               READ CONCEPTOS-FILE NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF CONCEPTO-ACTIVO
+                           ADD 1 TO WS-NUM-CONCEPTOS
+                           MOVE CONCEPTO-CODIGO
+                               TO WS-CODIGO(WS-NUM-CONCEPTOS)
+                           MOVE CONCEPTO-DESCRIPCION
+                               TO WS-DESCRIPCION(WS-NUM-CONCEPTOS)
+                           MOVE CONCEPTO-COSTO
+                               TO WS-COSTO(WS-NUM-CONCEPTOS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF.
 
        PROCESS-INPUT.
+           MOVE SPACES TO WS-MENSAJE
+           IF WS-ALUMNO-BUSCAR NOT = SPACES
+               PERFORM PROCESAR-BUSQUEDA-ALUMNO
+           END-IF
            IF WS-CONCEPTO-SEL NOT = SPACES
-               PERFORM FIND-CONCEPTO
-               IF WS-CONCEPTO-SEL NOT = SPACES
-                   COMPUTE WS-TOTAL = WS-TOTAL + 
-                       (WS-COSTO(IDX-CONCEPTO) * WS-CANTIDAD)
-                   PERFORM CALCULAR-CAMBIO
+               PERFORM AGREGAR-CONCEPTO-CARRITO
+           END-IF
+           EVALUATE WS-ACCION
+               WHEN "F"
+                   PERFORM FINALIZAR-RECIBO
+               WHEN "C"
+                   PERFORM LIMPIAR-TRANSACCION
+                   MOVE "TRANSACCION CANCELADA" TO WS-MENSAJE
+               WHEN "S"
+                   SET EXIT-PROGRAM TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM CALCULAR-CAMBIO
+           MOVE SPACES TO WS-ALUMNO-BUSCAR
+           MOVE SPACES TO WS-CONCEPTO-SEL
+           MOVE 0 TO WS-CANTIDAD
+           MOVE SPACES TO WS-ACCION.
+
+       PROCESAR-BUSQUEDA-ALUMNO.
+           IF WS-NUM-CARRITO > 0
+               MOVE "TERMINE EL RECIBO ANTES DE BUSCAR OTRO ALUMNO"
+                   TO WS-MENSAJE
+           ELSE
+               PERFORM BUSCAR-ALUMNO
+               IF ALUMNO-ENCONTRADO
+                   MOVE "ALUMNO ENCONTRADO" TO WS-MENSAJE
+               ELSE
+                   IF WS-MENSAJE = SPACES
+                       MOVE "ALUMNO NO ENCONTRADO" TO WS-MENSAJE
+                   END-IF
+               END-IF
+           END-IF.
+
+       BUSCAR-ALUMNO.
+           SET ALUMNO-NO-ENCONTRADO TO TRUE
+           MOVE SPACES TO WS-ALU-CODIGO
+           MOVE SPACES TO WS-ALU-NOMBRE
+           MOVE SPACES TO WS-ALU-APELLIDO
+           MOVE SPACES TO WS-ALU-GRUPO
+           MOVE 0 TO WS-ALU-GRADO
+           MOVE FUNCTION TRIM(WS-ALUMNO-BUSCAR) TO WS-CODIGO-INTENTO
+           MOVE SPACES TO ALUMNO-CODIGO
+           MOVE WS-CODIGO-INTENTO TO ALUMNO-CODIGO
+           READ ALUMNO-FILE
+               INVALID KEY
+                   PERFORM BUSCAR-ALUMNO-POR-APELLIDO
+               NOT INVALID KEY
+                   IF ALUMNO-ACTIVO
+                       PERFORM COPIAR-ALUMNO-ACTUAL
+                   ELSE
+                       MOVE "ALUMNO DADO DE BAJA" TO WS-MENSAJE
+                   END-IF
+           END-READ.
+
+       BUSCAR-ALUMNO-POR-APELLIDO.
+           MOVE FUNCTION TRIM(WS-ALUMNO-BUSCAR) TO WS-APELLIDO-INTENTO
+           MOVE SPACES TO ALUMNO-APELLIDO
+           MOVE WS-APELLIDO-INTENTO TO ALUMNO-APELLIDO
+           MOVE 0 TO WS-NUM-COINCIDENCIAS
+           START ALUMNO-FILE KEY IS EQUAL TO ALUMNO-APELLIDO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM CARGAR-COINCIDENCIAS-APELLIDO
+           END-START
+           EVALUATE WS-NUM-COINCIDENCIAS
+               WHEN 0
+                   CONTINUE
+               WHEN 1
+                   MOVE SPACES TO ALUMNO-CODIGO
+                   MOVE WS-COI-CODIGO(1) TO ALUMNO-CODIGO
+                   PERFORM SELECCIONAR-ALUMNO-POR-CODIGO
+               WHEN OTHER
+                   PERFORM ELEGIR-ENTRE-COINCIDENCIAS
+           END-EVALUATE.
+
+       CARGAR-COINCIDENCIAS-APELLIDO.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL EOF OR
+                   WS-NUM-COINCIDENCIAS = WS-COINCIDENCIA-MAX
+               READ ALUMNO-FILE NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF ALUMNO-APELLIDO NOT = WS-APELLIDO-INTENTO
+                           SET EOF TO TRUE
+                       ELSE
+                           ADD 1 TO WS-NUM-COINCIDENCIAS
+                           MOVE ALUMNO-CODIGO
+                               TO WS-COI-CODIGO(WS-NUM-COINCIDENCIAS)
+                           MOVE ALUMNO-NOMBRE
+                               TO WS-COI-NOMBRE(WS-NUM-COINCIDENCIAS)
+                           MOVE ALUMNO-APELLIDO
+                               TO WS-COI-APELLIDO(WS-NUM-COINCIDENCIAS)
+                           MOVE ALUMNO-GRADO
+                               TO WS-COI-GRADO(WS-NUM-COINCIDENCIAS)
+                           MOVE ALUMNO-GRUPO
+                               TO WS-COI-GRUPO(WS-NUM-COINCIDENCIAS)
+                           MOVE ALUMNO-ESTATUS
+                               TO WS-COI-ESTATUS(WS-NUM-COINCIDENCIAS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF.
+
+       ELEGIR-ENTRE-COINCIDENCIAS.
+           DISPLAY "VARIOS ALUMNOS CON ESE APELLIDO:"
+           DISPLAY "  CODIGO     NOMBRE                    GRADO GRUPO"
+           PERFORM VARYING WS-IDX-COI FROM 1 BY 1
+                   UNTIL WS-IDX-COI > WS-NUM-COINCIDENCIAS
+               DISPLAY "  " WS-COI-CODIGO(WS-IDX-COI) " "
+                   WS-COI-NOMBRE(WS-IDX-COI)(1:20) "  "
+                   WS-COI-GRADO(WS-IDX-COI) "     "
+                   WS-COI-GRUPO(WS-IDX-COI)
+           END-PERFORM
+           DISPLAY "TECLEE EL CODIGO DEL ALUMNO CORRECTO: "
+               WITH NO ADVANCING
+           ACCEPT WS-CODIGO-INTENTO
+           MOVE SPACES TO ALUMNO-CODIGO
+           MOVE FUNCTION TRIM(WS-CODIGO-INTENTO) TO ALUMNO-CODIGO
+           PERFORM SELECCIONAR-ALUMNO-POR-CODIGO.
+
+       SELECCIONAR-ALUMNO-POR-CODIGO.
+           READ ALUMNO-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ALUMNO-ACTIVO
+                       PERFORM COPIAR-ALUMNO-ACTUAL
+                   ELSE
+                       MOVE "ALUMNO DADO DE BAJA" TO WS-MENSAJE
+                   END-IF
+           END-READ.
+
+       COPIAR-ALUMNO-ACTUAL.
+           SET ALUMNO-ENCONTRADO TO TRUE
+           MOVE ALUMNO-CODIGO TO WS-ALU-CODIGO
+           MOVE ALUMNO-NOMBRE TO WS-ALU-NOMBRE
+           MOVE ALUMNO-APELLIDO TO WS-ALU-APELLIDO
+           MOVE ALUMNO-GRADO TO WS-ALU-GRADO
+           MOVE ALUMNO-GRUPO TO WS-ALU-GRUPO.
+
+       AGREGAR-CONCEPTO-CARRITO.
+           IF NOT ALUMNO-ENCONTRADO
+               MOVE "BUSQUE UN ALUMNO ANTES DE COBRAR UN CONCEPTO"
+                   TO WS-MENSAJE
+           ELSE
+               IF WS-CANTIDAD = 0
+                   MOVE "INDIQUE UNA CANTIDAD MAYOR A CERO"
+                       TO WS-MENSAJE
+               ELSE
+                   PERFORM FIND-CONCEPTO
+                   IF WS-CONCEPTO-SEL = SPACES
+                       MOVE "CONCEPTO NO ENCONTRADO" TO WS-MENSAJE
+                   ELSE
+                       IF WS-NUM-CARRITO >= WS-CARRITO-MAX
+                           MOVE "CARRITO LLENO, FINALICE EL RECIBO"
+                               TO WS-MENSAJE
+                       ELSE
+                           PERFORM AGREGAR-LINEA-CARRITO
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
@@ -186,10 +409,128 @@
                    CONTINUE
            END-SEARCH.
 
+       AGREGAR-LINEA-CARRITO.
+           ADD 1 TO WS-NUM-CARRITO
+           MOVE WS-CODIGO(IDX-CONCEPTO)
+               TO WS-CARR-CONCEPTO(WS-NUM-CARRITO)
+           MOVE WS-DESCRIPCION(IDX-CONCEPTO)
+               TO WS-CARR-DESCRIPCION(WS-NUM-CARRITO)
+           MOVE WS-CANTIDAD TO WS-CARR-CANTIDAD(WS-NUM-CARRITO)
+           MOVE WS-COSTO(IDX-CONCEPTO) TO WS-CARR-COSTO(WS-NUM-CARRITO)
+           COMPUTE WS-CARR-IMPORTE(WS-NUM-CARRITO) =
+               WS-COSTO(IDX-CONCEPTO) * WS-CANTIDAD
+           ADD WS-CARR-IMPORTE(WS-NUM-CARRITO) TO WS-TOTAL.
+
        CALCULAR-CAMBIO.
            COMPUTE WS-CAMBIO = WS-EFECTIVO-INPUT - WS-TOTAL.
 
+       FINALIZAR-RECIBO.
+           EVALUATE TRUE
+               WHEN NOT ALUMNO-ENCONTRADO
+                   MOVE "DEBE BUSCAR UN ALUMNO ANTES DE FINALIZAR"
+                       TO WS-MENSAJE
+               WHEN WS-NUM-CARRITO = 0
+                   MOVE "EL CARRITO ESTA VACIO" TO WS-MENSAJE
+               WHEN WS-FORMA-PAGO NOT = "E" AND
+                    WS-FORMA-PAGO NOT = "T" AND
+                    WS-FORMA-PAGO NOT = "B"
+                   MOVE "INDIQUE LA FORMA DE PAGO (E, T O B)"
+                       TO WS-MENSAJE
+               WHEN OTHER
+                   PERFORM CALCULAR-CAMBIO
+                   IF WS-FORMA-PAGO = "E" AND WS-CAMBIO < 0
+                       MOVE "EFECTIVO INSUFICIENTE" TO WS-MENSAJE
+                   ELSE
+                       PERFORM GRABAR-RECIBO
+                   END-IF
+           END-EVALUATE.
+
+       GRABAR-RECIBO.
+           PERFORM OBTENER-SIGUIENTE-FOLIO
+           PERFORM FORMATEAR-FECHA-HOY
+           PERFORM GRABAR-LINEAS-RECIBO
+           STRING "RECIBO " DELIMITED BY SIZE
+                  WS-RECIBO-CODIGO DELIMITED BY SIZE
+                  " REGISTRADO" DELIMITED BY SIZE
+               INTO WS-MENSAJE
+           PERFORM LIMPIAR-TRANSACCION.
+
+       OBTENER-SIGUIENTE-FOLIO.
+           MOVE "INGRESOS" TO CTL-LLAVE
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE "INGRESOS" TO CTL-LLAVE
+                   MOVE 0 TO CTL-ULTIMO-NUM
+                   WRITE CONTROL-RECORD
+           END-READ
+           ADD 1 TO CTL-ULTIMO-NUM
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR AL ACTUALIZAR EL CONTROL DE FOLIOS"
+           END-REWRITE
+           MOVE CTL-ULTIMO-NUM TO WS-SIGUIENTE-NUM
+           MOVE WS-SIGUIENTE-NUM TO WS-RECIBO-CODIGO.
+
+       FORMATEAR-FECHA-HOY.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HOY
+           STRING WS-FECHA-HOY(1:4) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-FECHA-HOY(5:2) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-FECHA-HOY(7:2) DELIMITED BY SIZE
+               INTO WS-FECHA-FORMATEADA.
+
+       GRABAR-LINEAS-RECIBO.
+           PERFORM VARYING WS-LINEA-NUM FROM 1 BY 1
+                   UNTIL WS-LINEA-NUM > WS-NUM-CARRITO
+               MOVE WS-RECIBO-CODIGO TO INGRESO-CODIGO
+               MOVE WS-LINEA-NUM TO INGRESO-LINEA
+               MOVE WS-FECHA-FORMATEADA TO INGRESO-FECHA
+               MOVE WS-ALU-CODIGO TO INGRESO-ALUMNO
+               MOVE WS-CARR-CONCEPTO(WS-LINEA-NUM) TO INGRESO-CONCEPTO
+               MOVE WS-CARR-CANTIDAD(WS-LINEA-NUM) TO INGRESO-CANTIDAD
+               MOVE WS-CARR-IMPORTE(WS-LINEA-NUM) TO INGRESO-TOTAL
+               MOVE WS-FORMA-PAGO TO INGRESO-FORMA-PAGO
+               SET MOVIMIENTO-NORMAL TO TRUE
+               MOVE SPACES TO INGRESO-REFERENCIA
+               MOVE 0 TO INGRESO-REF-LINEA
+               MOVE SPACES TO INGRESO-CAJERO
+               MOVE SPACES TO INGRESO-MOTIVO
+               WRITE INGRESO-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR AL GRABAR EL INGRESO "
+                           WS-RECIBO-CODIGO " LINEA " WS-LINEA-NUM
+                           " STATUS " FS-INGRESOS
+               END-WRITE
+           END-PERFORM.
+
+       LIMPIAR-TRANSACCION.
+           MOVE 0 TO WS-TOTAL
+           MOVE 0 TO WS-NUM-CARRITO
+           MOVE 0 TO WS-EFECTIVO-INPUT
+           MOVE 0 TO WS-CAMBIO
+           MOVE SPACES TO WS-ALUMNO-BUSCAR
+           MOVE SPACES TO WS-CONCEPTO-SEL
+           MOVE 0 TO WS-CANTIDAD
+           MOVE SPACES TO WS-FORMA-PAGO
+           MOVE SPACES TO WS-ACCION
+           MOVE SPACES TO WS-ALU-CODIGO
+           MOVE SPACES TO WS-ALU-NOMBRE
+           MOVE SPACES TO WS-ALU-APELLIDO
+           MOVE SPACES TO WS-ALU-GRUPO
+           MOVE 0 TO WS-ALU-GRADO
+           SET ALUMNO-NO-ENCONTRADO TO TRUE
+           PERFORM VARYING WS-LINEA-NUM FROM 1 BY 1
+                   UNTIL WS-LINEA-NUM > 8
+               MOVE SPACES TO WS-CARR-CONCEPTO(WS-LINEA-NUM)
+               MOVE SPACES TO WS-CARR-DESCRIPCION(WS-LINEA-NUM)
+               MOVE 0 TO WS-CARR-CANTIDAD(WS-LINEA-NUM)
+               MOVE 0 TO WS-CARR-COSTO(WS-LINEA-NUM)
+               MOVE 0 TO WS-CARR-IMPORTE(WS-LINEA-NUM)
+           END-PERFORM.
+
        TERMINATE-PROGRAM.
            CLOSE ALUMNO-FILE
            CLOSE CONCEPTOS-FILE
-           CLOSE INGRESOS-FILE. 
\ No newline at end of file
+           CLOSE INGRESOS-FILE
+           CLOSE CONTROL-FILE.
