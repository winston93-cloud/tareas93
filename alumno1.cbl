@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUMNO1.
+       AUTHOR. YOUR-NAME.
+       DATE-WRITTEN. TODAY.
+       DATE-COMPILED. TODAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "alumno-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "alumno-fd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-ALUMNO            PIC XX.
+
+       01  WS-CONTROLS.
+           05  WS-EXIT              PIC X VALUE 'N'.
+               88  EXIT-PROGRAM     VALUE 'Y'.
+           05  WS-ENCONTRADO        PIC X VALUE 'N'.
+               88  ALUMNO-ENCONTRADO     VALUE 'Y'.
+               88  ALUMNO-NO-ENCONTRADO  VALUE 'N'.
+
+       01  WS-TEMPORARY.
+           05  WS-OPCION            PIC X(1).
+           05  WS-CODIGO-BUSCAR     PIC X(10).
+           05  WS-NOMBRE-ACTUAL     PIC X(50).
+           05  WS-APELLIDO-ACTUAL   PIC X(50).
+           05  WS-GRADO-NUEVO       PIC 9(2).
+           05  WS-GRUPO-NUEVO       PIC X(1).
+           05  WS-MENSAJE           PIC X(60).
+
+       SCREEN SECTION.
+       01  MENU-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "MANTENIMIENTO DE ALUMNOS".
+           05  LINE 2 COL 1 VALUE "MENSAJE: ".
+           05  LINE 2 COL 10 PIC X(60) FROM WS-MENSAJE.
+           05  LINE 4 COL 1 VALUE "1. ALTA DE ALUMNO".
+           05  LINE 5 COL 1 VALUE "2. CAMBIO DE NOMBRE/GRADO/GRUPO".
+           05  LINE 6 COL 1 VALUE "3. DAR DE BAJA (ESTATUS INACTIVO)".
+           05  LINE 7 COL 1 VALUE "4. REACTIVAR ALUMNO".
+           05  LINE 8 COL 1 VALUE "5. SALIR".
+           05  LINE 10 COL 1 VALUE "OPCION: ".
+           05  LINE 10 COL 9 PIC X(1) TO WS-OPCION.
+
+       01  ALTA-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "ALTA DE ALUMNO".
+           05  LINE 3 COL 1 VALUE "CODIGO: ".
+           05  LINE 3 COL 9 PIC X(10) TO ALUMNO-CODIGO.
+           05  LINE 4 COL 1 VALUE "NOMBRE: ".
+           05  LINE 4 COL 9 PIC X(50) TO ALUMNO-NOMBRE.
+           05  LINE 5 COL 1 VALUE "APELLIDO: ".
+           05  LINE 5 COL 11 PIC X(50) TO ALUMNO-APELLIDO.
+           05  LINE 6 COL 1 VALUE "GRADO: ".
+           05  LINE 6 COL 8 PIC 9(2) TO ALUMNO-GRADO.
+           05  LINE 7 COL 1 VALUE "GRUPO: ".
+           05  LINE 7 COL 8 PIC X(1) TO ALUMNO-GRUPO.
+
+       01  BUSCA-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "CODIGO DEL ALUMNO: ".
+           05  LINE 1 COL 20 PIC X(10) TO WS-CODIGO-BUSCAR.
+
+       01  CAMBIO-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "CAMBIO DE ALUMNO".
+           05  LINE 3 COL 1 VALUE "CODIGO: ".
+           05  LINE 3 COL 9 PIC X(10) FROM ALUMNO-CODIGO.
+           05  LINE 4 COL 1 VALUE "NOMBRE ACTUAL: ".
+           05  LINE 4 COL 16 PIC X(50) FROM ALUMNO-NOMBRE.
+           05  LINE 5 COL 1 VALUE "APELLIDO ACTUAL: ".
+           05  LINE 5 COL 18 PIC X(50) FROM ALUMNO-APELLIDO.
+           05  LINE 6 COL 1 VALUE "GRADO ACTUAL: ".
+           05  LINE 6 COL 15 PIC 9(2) FROM ALUMNO-GRADO.
+           05  LINE 6 COL 19 VALUE "GRUPO ACTUAL: ".
+           05  LINE 6 COL 33 PIC X(1) FROM ALUMNO-GRUPO.
+           05  LINE 8 COL 1 VALUE "NUEVO NOMBRE (EN BLANCO = SIN".
+           05  LINE 8 COL 31 VALUE " CAMBIO): ".
+           05  LINE 9 COL 1 PIC X(50) TO ALUMNO-NOMBRE.
+           05  LINE 10 COL 1 VALUE "NUEVO APELLIDO (EN BLANCO = SIN".
+           05  LINE 10 COL 33 VALUE " CAMBIO): ".
+           05  LINE 11 COL 1 PIC X(50) TO ALUMNO-APELLIDO.
+           05  LINE 12 COL 1 VALUE "NUEVO GRADO (CERO = SIN CAMBIO): ".
+           05  LINE 12 COL 34 PIC 9(2) TO WS-GRADO-NUEVO.
+           05  LINE 13 COL 1
+               VALUE "NUEVO GRUPO (EN BLANCO = SIN CAMBIO): ".
+           05  LINE 13 COL 39 PIC X(1) TO WS-GRUPO-NUEVO.
+
+       01  CONFIRMA-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "CODIGO: ".
+           05  LINE 1 COL 9 PIC X(10) FROM ALUMNO-CODIGO.
+           05  LINE 2 COL 1 VALUE "NOMBRE: ".
+           05  LINE 2 COL 9 PIC X(50) FROM ALUMNO-NOMBRE.
+           05  LINE 3 COL 1 VALUE "APELLIDO: ".
+           05  LINE 3 COL 11 PIC X(50) FROM ALUMNO-APELLIDO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM UNTIL EXIT-PROGRAM
+               MOVE SPACES TO WS-MENSAJE
+               DISPLAY MENU-SCREEN
+               ACCEPT MENU-SCREEN
+               PERFORM PROCESAR-OPCION
+           END-PERFORM
+           PERFORM TERMINATE-PROGRAM
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           OPEN I-O ALUMNO-FILE.
+
+       PROCESAR-OPCION.
+           EVALUATE WS-OPCION
+               WHEN "1"
+                   PERFORM ALTA-ALUMNO
+               WHEN "2"
+                   PERFORM CAMBIO-ALUMNO
+               WHEN "3"
+                   PERFORM BAJA-ALUMNO
+               WHEN "4"
+                   PERFORM REACTIVAR-ALUMNO
+               WHEN "5"
+                   SET EXIT-PROGRAM TO TRUE
+               WHEN OTHER
+                   MOVE "OPCION INVALIDA" TO WS-MENSAJE
+           END-EVALUATE.
+
+       ALTA-ALUMNO.
+           MOVE SPACES TO ALUMNO-RECORD
+           MOVE 0 TO ALUMNO-GRADO
+           DISPLAY ALTA-SCREEN
+           ACCEPT ALTA-SCREEN
+           IF ALUMNO-CODIGO = SPACES
+               MOVE "CODIGO REQUERIDO, ALTA CANCELADA" TO WS-MENSAJE
+           ELSE
+               SET ALUMNO-ACTIVO TO TRUE
+               WRITE ALUMNO-RECORD
+                   INVALID KEY
+                       MOVE "EL CODIGO YA EXISTE" TO WS-MENSAJE
+                   NOT INVALID KEY
+                       MOVE "ALUMNO DADO DE ALTA" TO WS-MENSAJE
+               END-WRITE
+           END-IF.
+
+       CAMBIO-ALUMNO.
+           PERFORM LEER-ALUMNO-POR-CODIGO
+           IF ALUMNO-ENCONTRADO
+               MOVE ALUMNO-NOMBRE TO WS-NOMBRE-ACTUAL
+               MOVE ALUMNO-APELLIDO TO WS-APELLIDO-ACTUAL
+               MOVE 0 TO WS-GRADO-NUEVO
+               MOVE SPACES TO WS-GRUPO-NUEVO
+               DISPLAY CAMBIO-SCREEN
+               ACCEPT CAMBIO-SCREEN
+               IF ALUMNO-NOMBRE = SPACES
+                   MOVE WS-NOMBRE-ACTUAL TO ALUMNO-NOMBRE
+               END-IF
+               IF ALUMNO-APELLIDO = SPACES
+                   MOVE WS-APELLIDO-ACTUAL TO ALUMNO-APELLIDO
+               END-IF
+               IF WS-GRADO-NUEVO NOT = 0
+                   MOVE WS-GRADO-NUEVO TO ALUMNO-GRADO
+               END-IF
+               IF WS-GRUPO-NUEVO NOT = SPACES
+                   MOVE WS-GRUPO-NUEVO TO ALUMNO-GRUPO
+               END-IF
+               REWRITE ALUMNO-RECORD
+                   INVALID KEY
+                       MOVE "ERROR AL ACTUALIZAR EL ALUMNO"
+                           TO WS-MENSAJE
+                   NOT INVALID KEY
+                       MOVE "ALUMNO ACTUALIZADO" TO WS-MENSAJE
+               END-REWRITE
+           ELSE
+               MOVE "ALUMNO NO ENCONTRADO" TO WS-MENSAJE
+           END-IF.
+
+       BAJA-ALUMNO.
+           PERFORM LEER-ALUMNO-POR-CODIGO
+           IF ALUMNO-ENCONTRADO
+               SET ALUMNO-BAJA TO TRUE
+               REWRITE ALUMNO-RECORD
+                   INVALID KEY
+                       MOVE "ERROR AL DAR DE BAJA AL ALUMNO"
+                           TO WS-MENSAJE
+                   NOT INVALID KEY
+                       MOVE "ALUMNO DADO DE BAJA" TO WS-MENSAJE
+               END-REWRITE
+           ELSE
+               MOVE "ALUMNO NO ENCONTRADO" TO WS-MENSAJE
+           END-IF.
+
+       REACTIVAR-ALUMNO.
+           PERFORM LEER-ALUMNO-POR-CODIGO
+           IF ALUMNO-ENCONTRADO
+               SET ALUMNO-ACTIVO TO TRUE
+               REWRITE ALUMNO-RECORD
+                   INVALID KEY
+                       MOVE "ERROR AL REACTIVAR AL ALUMNO"
+                           TO WS-MENSAJE
+                   NOT INVALID KEY
+                       MOVE "ALUMNO REACTIVADO" TO WS-MENSAJE
+               END-REWRITE
+           ELSE
+               MOVE "ALUMNO NO ENCONTRADO" TO WS-MENSAJE
+           END-IF.
+
+       LEER-ALUMNO-POR-CODIGO.
+           SET ALUMNO-NO-ENCONTRADO TO TRUE
+           DISPLAY BUSCA-SCREEN
+           ACCEPT BUSCA-SCREEN
+           MOVE SPACES TO ALUMNO-CODIGO
+           MOVE FUNCTION TRIM(WS-CODIGO-BUSCAR) TO ALUMNO-CODIGO
+           READ ALUMNO-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET ALUMNO-ENCONTRADO TO TRUE
+           END-READ.
+
+       TERMINATE-PROGRAM.
+           CLOSE ALUMNO-FILE.
