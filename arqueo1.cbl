@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQUEO1.
+       AUTHOR. YOUR-NAME.
+       DATE-WRITTEN. TODAY.
+       DATE-COMPILED. TODAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ingreso-select.cpy".
+           COPY "concepto-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "ingreso-fd.cpy".
+           COPY "concepto-fd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-INGRESOS          PIC XX.
+           05  FS-CONCEPTOS         PIC XX.
+
+       01  WS-CONTROLS.
+           05  WS-EOF               PIC X VALUE 'N'.
+               88  EOF              VALUE 'Y'.
+
+       01  WS-FECHA-BUSCAR          PIC X(10).
+       01  WS-CODIGO-ANTERIOR       PIC X(10).
+
+       01  WS-RESUMEN-CONCEPTOS.
+           05  WS-NUM-RESUMEN       PIC 9(3) VALUE 0.
+           05  WS-RESUMEN OCCURS 50 TIMES
+                   INDEXED BY IDX-RESUMEN.
+               10  WS-RES-CONCEPTO      PIC X(10).
+               10  WS-RES-DESCRIPCION   PIC X(50).
+               10  WS-RES-TOTAL         PIC S9(7)V99.
+
+       01  WS-RESUMEN-FORMAS.
+           05  WS-TOTAL-EFECTIVO    PIC S9(7)V99 VALUE 0.
+           05  WS-TOTAL-TARJETA     PIC S9(7)V99 VALUE 0.
+           05  WS-TOTAL-TRANSF      PIC S9(7)V99 VALUE 0.
+
+       01  WS-GRAN-TOTAL            PIC S9(7)V99 VALUE 0.
+       01  WS-NUM-RECIBOS           PIC 9(5) VALUE 0.
+       01  WS-NUM-LINEAS            PIC 9(5) VALUE 0.
+
+       01  WS-DISPLAY-TOTAL         PIC Z.ZZZ.ZZ9,99-.
+       01  WS-REPORTE-LINEA         PIC X(70).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM PEDIR-FECHA
+           PERFORM PROCESAR-INGRESOS-DIA
+           PERFORM IMPRIMIR-REPORTE
+           PERFORM TERMINATE-PROGRAM
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           OPEN INPUT INGRESOS-FILE
+           OPEN INPUT CONCEPTOS-FILE.
+
+       PEDIR-FECHA.
+           DISPLAY "ARQUEO DE CAJA - CORTE DIARIO".
+           DISPLAY "FECHA A CUADRAR (AAAA-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-FECHA-BUSCAR.
+
+       PROCESAR-INGRESOS-DIA.
+           MOVE SPACES TO WS-CODIGO-ANTERIOR
+           MOVE SPACES TO INGRESO-FECHA
+           MOVE WS-FECHA-BUSCAR TO INGRESO-FECHA
+           MOVE 'N' TO WS-EOF
+           START INGRESOS-FILE KEY IS EQUAL TO INGRESO-FECHA
+               INVALID KEY
+                   SET EOF TO TRUE
+           END-START
+           PERFORM UNTIL EOF
+               READ INGRESOS-FILE NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF INGRESO-FECHA NOT = WS-FECHA-BUSCAR
+                           SET EOF TO TRUE
+                       ELSE
+                           PERFORM ACUMULAR-INGRESO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ACUMULAR-INGRESO.
+           ADD 1 TO WS-NUM-LINEAS
+           IF INGRESO-CODIGO NOT = WS-CODIGO-ANTERIOR
+               ADD 1 TO WS-NUM-RECIBOS
+               MOVE INGRESO-CODIGO TO WS-CODIGO-ANTERIOR
+           END-IF
+           ADD INGRESO-TOTAL TO WS-GRAN-TOTAL
+           EVALUATE TRUE
+               WHEN PAGO-EFECTIVO
+                   ADD INGRESO-TOTAL TO WS-TOTAL-EFECTIVO
+               WHEN PAGO-TARJETA
+                   ADD INGRESO-TOTAL TO WS-TOTAL-TARJETA
+               WHEN PAGO-TRANSFERENCIA
+                   ADD INGRESO-TOTAL TO WS-TOTAL-TRANSF
+           END-EVALUATE
+           PERFORM ACUMULAR-POR-CONCEPTO.
+
+       ACUMULAR-POR-CONCEPTO.
+           SET IDX-RESUMEN TO 1
+           SEARCH WS-RESUMEN
+               AT END
+                   PERFORM AGREGAR-CONCEPTO-RESUMEN
+               WHEN WS-RES-CONCEPTO(IDX-RESUMEN) = INGRESO-CONCEPTO
+                   ADD INGRESO-TOTAL TO WS-RES-TOTAL(IDX-RESUMEN)
+           END-SEARCH.
+
+       AGREGAR-CONCEPTO-RESUMEN.
+           IF WS-NUM-RESUMEN < 50
+               ADD 1 TO WS-NUM-RESUMEN
+               MOVE INGRESO-CONCEPTO TO WS-RES-CONCEPTO(WS-NUM-RESUMEN)
+               MOVE INGRESO-TOTAL TO WS-RES-TOTAL(WS-NUM-RESUMEN)
+               PERFORM BUSCAR-DESCRIPCION-CONCEPTO
+               MOVE CONCEPTO-DESCRIPCION
+                   TO WS-RES-DESCRIPCION(WS-NUM-RESUMEN)
+           END-IF.
+
+       BUSCAR-DESCRIPCION-CONCEPTO.
+           MOVE SPACES TO CONCEPTO-CODIGO
+           MOVE INGRESO-CONCEPTO TO CONCEPTO-CODIGO
+           READ CONCEPTOS-FILE
+               INVALID KEY
+                   MOVE "(CONCEPTO NO ENCONTRADO)"
+                       TO CONCEPTO-DESCRIPCION
+           END-READ.
+
+       IMPRIMIR-REPORTE.
+           DISPLAY " ".
+           DISPLAY "================================================".
+           STRING "ARQUEO DE CAJA DEL " DELIMITED BY SIZE
+                  WS-FECHA-BUSCAR DELIMITED BY SIZE
+               INTO WS-REPORTE-LINEA
+           DISPLAY WS-REPORTE-LINEA
+           DISPLAY "================================================".
+           DISPLAY "SUBTOTAL POR CONCEPTO:".
+           PERFORM VARYING IDX-RESUMEN FROM 1 BY 1
+                   UNTIL IDX-RESUMEN > WS-NUM-RESUMEN
+               MOVE WS-RES-TOTAL(IDX-RESUMEN) TO WS-DISPLAY-TOTAL
+               STRING WS-RES-CONCEPTO(IDX-RESUMEN) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-RES-DESCRIPCION(IDX-RESUMEN)
+                          DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      WS-DISPLAY-TOTAL DELIMITED BY SIZE
+                   INTO WS-REPORTE-LINEA
+               DISPLAY WS-REPORTE-LINEA
+           END-PERFORM
+           DISPLAY "------------------------------------------------".
+           MOVE WS-TOTAL-EFECTIVO TO WS-DISPLAY-TOTAL
+           DISPLAY "TOTAL EFECTIVO:    " WS-DISPLAY-TOTAL
+           MOVE WS-TOTAL-TARJETA TO WS-DISPLAY-TOTAL
+           DISPLAY "TOTAL TARJETA:     " WS-DISPLAY-TOTAL
+           MOVE WS-TOTAL-TRANSF TO WS-DISPLAY-TOTAL
+           DISPLAY "TOTAL TRANSFERENCIA: " WS-DISPLAY-TOTAL
+           DISPLAY "------------------------------------------------".
+           MOVE WS-GRAN-TOTAL TO WS-DISPLAY-TOTAL
+           DISPLAY "GRAN TOTAL:        " WS-DISPLAY-TOTAL
+           DISPLAY "NUMERO DE RECIBOS: " WS-NUM-RECIBOS
+           DISPLAY "NUMERO DE LINEAS:  " WS-NUM-LINEAS
+           DISPLAY "================================================".
+
+       TERMINATE-PROGRAM.
+           CLOSE INGRESOS-FILE
+           CLOSE CONCEPTOS-FILE.
