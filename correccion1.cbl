@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRECCION1.
+       AUTHOR. YOUR-NAME.
+       DATE-WRITTEN. TODAY.
+       DATE-COMPILED. TODAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ingreso-select.cpy".
+           COPY "control-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "ingreso-fd.cpy".
+           COPY "control-fd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-INGRESOS          PIC XX.
+           05  FS-CONTROL           PIC XX.
+
+       01  WS-CONTROLS.
+           05  WS-EXIT              PIC X VALUE 'N'.
+               88  EXIT-PROGRAM     VALUE 'Y'.
+           05  WS-EOF               PIC X VALUE 'N'.
+               88  EOF              VALUE 'Y'.
+           05  WS-ENCONTRADO        PIC X VALUE 'N'.
+               88  RECIBO-ENCONTRADO    VALUE 'Y'.
+               88  RECIBO-NO-ENCONTRADO VALUE 'N'.
+           05  WS-LINEA-OK          PIC X VALUE 'N'.
+               88  LINEA-VALIDA     VALUE 'Y'.
+           05  WS-LINEA-HALLADA     PIC X VALUE 'N'.
+               88  LINEA-HALLADA    VALUE 'Y'.
+
+       01  WS-LINEAS-ORIGINAL-MAX   PIC 9(2) VALUE 8.
+       01  WS-LINEAS-ORIGINAL.
+           05  WS-NUM-LINEAS        PIC 9(2) VALUE 0.
+           05  WS-LINEA-ORIG OCCURS 8 TIMES.
+               10  WS-LO-LINEA          PIC 9(2).
+               10  WS-LO-ALUMNO         PIC X(10).
+               10  WS-LO-CONCEPTO       PIC X(10).
+               10  WS-LO-CANTIDAD       PIC S9(3).
+               10  WS-LO-TOTAL          PIC S9(7)V99.
+               10  WS-LO-FORMA-PAGO     PIC X(1).
+               10  WS-LO-YA-CORREGIDA   PIC X(1).
+
+       01  WS-TEMPORARY.
+           05  WS-CODIGO-BUSCAR     PIC X(10).
+           05  WS-LINEA-CORREGIR    PIC 9(2).
+           05  WS-NUM-PENDIENTES    PIC 9(2).
+           05  WS-CAJERO            PIC X(20).
+           05  WS-MOTIVO            PIC X(40).
+           05  WS-CONFIRMA          PIC X(1).
+           05  WS-MENSAJE           PIC X(60).
+
+       01  WS-RECIBO.
+           05  WS-SIGUIENTE-NUM     PIC 9(10).
+           05  WS-RECIBO-CODIGO     PIC X(10).
+
+       01  WS-FECHA-HOY             PIC X(21).
+       01  WS-FECHA-FORMATEADA      PIC X(10).
+
+       01  WS-IDX                   PIC 9(2).
+       01  WS-REPORTE-LINEA         PIC X(70).
+       01  WS-DISPLAY-TOTAL         PIC Z.ZZZ.ZZ9,99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM UNTIL EXIT-PROGRAM
+               PERFORM PROCESAR-CORRECCION
+           END-PERFORM
+           PERFORM TERMINATE-PROGRAM
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           OPEN I-O INGRESOS-FILE
+           PERFORM ABRIR-CONTROL-FILE.
+
+       ABRIR-CONTROL-FILE.
+           OPEN I-O CONTROL-FILE
+           IF FS-CONTROL = "35"
+               OPEN OUTPUT CONTROL-FILE
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+
+       PROCESAR-CORRECCION.
+           MOVE SPACES TO WS-MENSAJE
+           DISPLAY " "
+           DISPLAY "CORRECCION / CANCELACION DE RECIBO"
+           DISPLAY "RECIBO A CORREGIR (EN BLANCO PARA SALIR): "
+               WITH NO ADVANCING
+           ACCEPT WS-CODIGO-BUSCAR
+           IF WS-CODIGO-BUSCAR = SPACES
+               SET EXIT-PROGRAM TO TRUE
+           ELSE
+               PERFORM CARGAR-LINEAS-RECIBO
+               IF RECIBO-ENCONTRADO
+                   PERFORM MOSTRAR-LINEAS-RECIBO
+                   PERFORM CAPTURAR-DATOS-CORRECCION
+               ELSE
+                   DISPLAY "RECIBO NO ENCONTRADO"
+               END-IF
+           END-IF.
+
+       CARGAR-LINEAS-RECIBO.
+           SET RECIBO-NO-ENCONTRADO TO TRUE
+           MOVE 0 TO WS-NUM-LINEAS
+           MOVE SPACES TO INGRESO-CODIGO
+           MOVE FUNCTION TRIM(WS-CODIGO-BUSCAR) TO INGRESO-CODIGO
+           MOVE 0 TO INGRESO-LINEA
+           MOVE 'N' TO WS-EOF
+           START INGRESOS-FILE KEY IS NOT LESS THAN INGRESO-LLAVE
+               INVALID KEY
+                   SET EOF TO TRUE
+           END-START
+           PERFORM UNTIL EOF OR WS-NUM-LINEAS = WS-LINEAS-ORIGINAL-MAX
+               READ INGRESOS-FILE NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF INGRESO-CODIGO NOT = WS-CODIGO-BUSCAR
+                           SET EOF TO TRUE
+                       ELSE
+                           IF MOVIMIENTO-NORMAL
+                               PERFORM GUARDAR-LINEA-ORIGINAL
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-NUM-LINEAS > 0
+               SET RECIBO-ENCONTRADO TO TRUE
+               PERFORM MARCAR-LINEAS-CORREGIDAS
+           END-IF.
+
+       GUARDAR-LINEA-ORIGINAL.
+           ADD 1 TO WS-NUM-LINEAS
+           MOVE INGRESO-LINEA TO WS-LO-LINEA(WS-NUM-LINEAS)
+           MOVE INGRESO-ALUMNO TO WS-LO-ALUMNO(WS-NUM-LINEAS)
+           MOVE INGRESO-CONCEPTO TO WS-LO-CONCEPTO(WS-NUM-LINEAS)
+           MOVE INGRESO-CANTIDAD TO WS-LO-CANTIDAD(WS-NUM-LINEAS)
+           MOVE INGRESO-TOTAL TO WS-LO-TOTAL(WS-NUM-LINEAS)
+           MOVE INGRESO-FORMA-PAGO TO WS-LO-FORMA-PAGO(WS-NUM-LINEAS)
+           MOVE 'N' TO WS-LO-YA-CORREGIDA(WS-NUM-LINEAS).
+
+       MARCAR-LINEAS-CORREGIDAS.
+           MOVE SPACES TO INGRESO-REFERENCIA
+           MOVE WS-CODIGO-BUSCAR TO INGRESO-REFERENCIA
+           MOVE 'N' TO WS-EOF
+           START INGRESOS-FILE KEY IS EQUAL TO INGRESO-REFERENCIA
+               INVALID KEY
+                   SET EOF TO TRUE
+           END-START
+           PERFORM UNTIL EOF
+               READ INGRESOS-FILE NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF INGRESO-REFERENCIA NOT = WS-CODIGO-BUSCAR
+                           SET EOF TO TRUE
+                       ELSE
+                           PERFORM MARCAR-LINEA-SI-COINCIDE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       MARCAR-LINEA-SI-COINCIDE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-LINEAS
+               IF WS-LO-LINEA(WS-IDX) = INGRESO-REF-LINEA
+                   MOVE 'Y' TO WS-LO-YA-CORREGIDA(WS-IDX)
+               END-IF
+           END-PERFORM.
+
+       MOSTRAR-LINEAS-RECIBO.
+           DISPLAY "LIN ALUMNO     CONCEPTO   CANTIDAD TOTAL      EST"
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-LINEAS
+               MOVE WS-LO-TOTAL(WS-IDX) TO WS-DISPLAY-TOTAL
+               STRING WS-LO-LINEA(WS-IDX) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      WS-LO-ALUMNO(WS-IDX) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-LO-CONCEPTO(WS-IDX) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-LO-CANTIDAD(WS-IDX) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-DISPLAY-TOTAL DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-LO-YA-CORREGIDA(WS-IDX) DELIMITED BY SIZE
+                   INTO WS-REPORTE-LINEA
+               DISPLAY WS-REPORTE-LINEA
+           END-PERFORM.
+
+       CAPTURAR-DATOS-CORRECCION.
+           DISPLAY "LINEA A CORREGIR (0 = TODO EL RECIBO): "
+               WITH NO ADVANCING
+           ACCEPT WS-LINEA-CORREGIR
+           PERFORM VALIDAR-LINEA-CORREGIR
+           IF LINEA-VALIDA
+               DISPLAY "CAJERO QUE CORRIGE: " WITH NO ADVANCING
+               ACCEPT WS-CAJERO
+               DISPLAY "MOTIVO DE LA CORRECCION: " WITH NO ADVANCING
+               ACCEPT WS-MOTIVO
+               IF WS-CAJERO = SPACES OR WS-MOTIVO = SPACES
+                   DISPLAY "CAJERO Y MOTIVO SON REQUERIDOS"
+                   DISPLAY "CORRECCION CANCELADA"
+               ELSE
+                   DISPLAY "CONFIRMA LA CORRECCION (S/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-CONFIRMA
+                   IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                       PERFORM GRABAR-CORRECCION
+                   ELSE
+                       DISPLAY "CORRECCION CANCELADA"
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDAR-LINEA-CORREGIR.
+           MOVE 'N' TO WS-LINEA-OK
+           IF WS-LINEA-CORREGIR = 0
+               PERFORM CONTAR-PENDIENTES
+               IF WS-NUM-PENDIENTES = 0
+                   DISPLAY "TODO EL RECIBO YA FUE CORREGIDO"
+               ELSE
+                   SET LINEA-VALIDA TO TRUE
+               END-IF
+           ELSE
+               PERFORM VALIDAR-UNA-LINEA
+           END-IF.
+
+       CONTAR-PENDIENTES.
+           MOVE 0 TO WS-NUM-PENDIENTES
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-LINEAS
+               IF WS-LO-YA-CORREGIDA(WS-IDX) NOT = 'Y'
+                   ADD 1 TO WS-NUM-PENDIENTES
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-UNA-LINEA.
+           MOVE 'N' TO WS-LINEA-HALLADA
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-LINEAS
+               IF WS-LO-LINEA(WS-IDX) = WS-LINEA-CORREGIR
+                   SET LINEA-HALLADA TO TRUE
+                   IF WS-LO-YA-CORREGIDA(WS-IDX) = 'Y'
+                       DISPLAY "ESA LINEA YA FUE CORREGIDA ANTES"
+                   ELSE
+                       SET LINEA-VALIDA TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF NOT LINEA-HALLADA
+               DISPLAY "LINEA NO ENCONTRADA"
+           END-IF.
+
+       GRABAR-CORRECCION.
+           PERFORM OBTENER-SIGUIENTE-FOLIO
+           PERFORM FORMATEAR-FECHA-HOY
+           IF WS-LINEA-CORREGIR = 0
+               PERFORM GRABAR-TODAS-LAS-LINEAS
+           ELSE
+               PERFORM GRABAR-UNA-LINEA
+           END-IF.
+
+       GRABAR-TODAS-LAS-LINEAS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-LINEAS
+               IF WS-LO-YA-CORREGIDA(WS-IDX) NOT = 'Y'
+                   PERFORM ESCRIBIR-LINEA-CORRECCION
+               END-IF
+           END-PERFORM
+           DISPLAY "RECIBO CORREGIDO, FOLIO " WS-RECIBO-CODIGO.
+
+       GRABAR-UNA-LINEA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-LINEAS
+               IF WS-LO-LINEA(WS-IDX) = WS-LINEA-CORREGIR
+                   PERFORM ESCRIBIR-LINEA-CORRECCION
+                   DISPLAY "LINEA CORREGIDA, FOLIO " WS-RECIBO-CODIGO
+               END-IF
+           END-PERFORM.
+
+       ESCRIBIR-LINEA-CORRECCION.
+           ADD 1 TO INGRESO-LINEA
+           MOVE WS-RECIBO-CODIGO TO INGRESO-CODIGO
+           MOVE WS-FECHA-FORMATEADA TO INGRESO-FECHA
+           MOVE WS-LO-ALUMNO(WS-IDX) TO INGRESO-ALUMNO
+           MOVE WS-LO-CONCEPTO(WS-IDX) TO INGRESO-CONCEPTO
+           COMPUTE INGRESO-CANTIDAD = 0 - WS-LO-CANTIDAD(WS-IDX)
+           COMPUTE INGRESO-TOTAL = 0 - WS-LO-TOTAL(WS-IDX)
+           MOVE WS-LO-FORMA-PAGO(WS-IDX) TO INGRESO-FORMA-PAGO
+           SET MOVIMIENTO-CORRECCION TO TRUE
+           MOVE WS-CODIGO-BUSCAR TO INGRESO-REFERENCIA
+           MOVE WS-LO-LINEA(WS-IDX) TO INGRESO-REF-LINEA
+           MOVE WS-CAJERO TO INGRESO-CAJERO
+           MOVE WS-MOTIVO TO INGRESO-MOTIVO
+           WRITE INGRESO-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR LA CORRECCION, STATUS "
+                       FS-INGRESOS
+           END-WRITE.
+
+       OBTENER-SIGUIENTE-FOLIO.
+           MOVE "INGRESOS" TO CTL-LLAVE
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE "INGRESOS" TO CTL-LLAVE
+                   MOVE 0 TO CTL-ULTIMO-NUM
+                   WRITE CONTROL-RECORD
+           END-READ
+           ADD 1 TO CTL-ULTIMO-NUM
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR AL ACTUALIZAR EL CONTROL DE FOLIOS"
+           END-REWRITE
+           MOVE CTL-ULTIMO-NUM TO WS-SIGUIENTE-NUM
+           MOVE WS-SIGUIENTE-NUM TO WS-RECIBO-CODIGO
+           MOVE 0 TO INGRESO-LINEA.
+
+       FORMATEAR-FECHA-HOY.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HOY
+           STRING WS-FECHA-HOY(1:4) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-FECHA-HOY(5:2) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-FECHA-HOY(7:2) DELIMITED BY SIZE
+               INTO WS-FECHA-FORMATEADA.
+
+       TERMINATE-PROGRAM.
+           CLOSE INGRESOS-FILE
+           CLOSE CONTROL-FILE.
